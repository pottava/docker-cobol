@@ -0,0 +1,289 @@
+       IDENTIFICATION        DIVISION.
+       PROGRAM-ID.           BATCH-REPORT.
+       AUTHOR.               R. OKONKWO.
+       INSTALLATION.         DATA PROCESSING CENTER.
+       DATE-WRITTEN.         08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *-----------------------------------------------------------   *
+      * DATE       INIT  DESCRIPTION                                  *
+      * 2026-08-09 RO    INITIAL VERSION - PRINTS RESULT.TXT AS A     *
+      *                  LABELED, PAGINATED OPERATOR REPORT           *
+      * 2026-08-09 RO    PRINT PARM-REC ROWS (NAMED PARAMETERS BEYOND *
+      *                  ARG-VAL01/02, WHEN THE RUN USED PARMS.DAT)    *
+      * 2026-08-09 RO    DISPATCH ON ARGS-REC'S TAG SO AN UNTRAILERED   *
+      *                  GROUP FROM AN ABENDED RUN CAN'T BE MISREAD AS  *
+      *                  DATA-REC ROWS                                 *
+      * 2026-08-09 RO    CHECK WS-IN-FILE-STATUS AFTER OPENING          *
+      *                  RESULT.TXT AND REJECT THE RUN CLEANLY WHEN     *
+      *                  IT IS MISSING, INSTEAD OF READING AN UNOPENED  *
+      *                  FILE                                          *
+      *****************************************************************
+      *
+      *****************************************************************
+      * THIS PROGRAM READS THE RESULT.TXT FILE PRODUCED BY            *
+      * BATCH-COMPUTING (ARGS-REC, ENVS-REC, ONE OR MORE DATA-REC      *
+      * DETAIL ROWS, AND A TRAILER-REC PER RUN, REPEATED FOR EVERY     *
+      * RUN SINCE RESULT.TXT IS APPENDED TO RATHER THAN REPLACED) AND  *
+      * PRINTS A LABELED, PAGINATED REPORT FOR THE OPERATOR.           *
+      *****************************************************************
+       ENVIRONMENT           DIVISION.
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "result.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  IN-FILE.
+           COPY OUTRECS.
+       FD  PRINT-FILE.
+       01  PRINT-REC                PIC X(132).
+      *
+       WORKING-STORAGE       SECTION.
+       01  WS-IN-FILE-STATUS         PIC X(02).
+       01  WS-EOF-SW                 PIC X(01) VALUE "N".
+           88  END-OF-FILE               VALUE "Y".
+           88  NOT-END-OF-FILE            VALUE "N".
+       01  WS-REPORT-STATE           PIC X(01) VALUE "A".
+           88  EXPECT-ARGS                VALUE "A".
+           88  EXPECT-ENVS                VALUE "E".
+           88  EXPECT-DATA                VALUE "D".
+       01  WS-RUN-CNT                PIC 9(05) VALUE 0.
+       01  WS-ROW-CNT                PIC 9(05) VALUE 0.
+       01  WS-PAGE-CNT               PIC 9(03) VALUE 0.
+       01  WS-LINE-CNT               PIC 9(02) VALUE 0.
+       01  WS-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+       01  WS-MM-SS-FMT.
+           02  WS-MS-MM              PIC 9(02).
+           02  WS-MS-COLON           PIC X(01) VALUE ":".
+           02  WS-MS-SS              PIC 9(02).
+      *
+      *****************************************************************
+      * DETAIL-LINE AND HEADING-LINE LAYOUTS, REDEFINING PRINT-REC     *
+      *****************************************************************
+       01  WS-HEADING-1.
+           02  FILLER                PIC X(30) VALUE
+               "BATCH COMPUTING RESULTS REPORT".
+           02  FILLER                PIC X(10) VALUE SPACE.
+           02  FILLER                PIC X(05) VALUE "PAGE ".
+           02  HL-PAGE-NO            PIC ZZ9.
+       01  WS-HEADING-2.
+           02  FILLER                PIC X(12) VALUE "RUN NUMBER: ".
+           02  HL-RUN-NO             PIC ZZZZ9.
+       01  WS-COL-HEADING.
+           02  FILLER                PIC X(20) VALUE "ARG COUNT".
+           02  FILLER                PIC X(18) VALUE "ARGUMENT 1".
+           02  FILLER                PIC X(18) VALUE "ARGUMENT 2".
+       01  WS-ARGS-LINE.
+           02  AL-ARGCNT             PIC Z(5)9.
+           02  FILLER                PIC X(14) VALUE SPACE.
+           02  AL-ARG01              PIC X(18).
+           02  AL-ARG02              PIC X(18).
+       01  WS-ENVS-LINE.
+           02  FILLER                PIC X(10) VALUE "VERSION: ".
+           02  EL-VERSION            PIC X(16).
+           02  FILLER                PIC X(09) VALUE "TARGET: ".
+           02  EL-TARGET             PIC X(16).
+       01  WS-DATA-LINE.
+           02  FILLER                PIC X(08) VALUE "  ROW ".
+           02  DL-CNT                PIC Z(3)9.
+           02  FILLER                PIC X(10) VALUE "  TIME: ".
+           02  DL-MMSS               PIC X(05).
+       01  WS-TRAILER-LINE.
+           02  FILLER                PIC X(20) VALUE "ROW COUNT:".
+           02  TL-CNT                PIC Z(3)9.
+           02  FILLER                PIC X(14) VALUE "   ROWS READ:".
+           02  TL-ROWS-READ          PIC Z(4)9.
+           02  FILLER                PIC X(14) VALUE "   SS TOTAL:".
+           02  TL-SSSUM              PIC Z(4)9.
+       01  WS-PARM-LINE.
+           02  FILLER                PIC X(10) VALUE "  PARAM: ".
+           02  PL-NAME               PIC X(16).
+           02  FILLER                PIC X(08) VALUE "VALUE: ".
+           02  PL-VALUE              PIC X(30).
+      *
+       PROCEDURE             DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE - OVERALL REPORT SEQUENCE                        *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-REPORT THRU 1000-EXIT.
+           IF WS-IN-FILE-STATUS NOT = "00"
+               GO TO 9999-PROGRAM-EXIT
+           END-IF.
+           PERFORM 2000-READ-RECORD       THRU 2000-EXIT.
+           PERFORM 3000-PROCESS-RECORD    THRU 3000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 8000-FINALIZE-REPORT   THRU 8000-EXIT.
+       9999-PROGRAM-EXIT.
+           STOP RUN.
+      *
+      *****************************************************************
+      * 1000-INITIALIZE-REPORT - OPEN FILES; REJECT A MISSING OR        *
+      *                          UNREADABLE RESULT.TXT INSTEAD OF       *
+      *                          READING AN UNOPENED FILE               *
+      *****************************************************************
+       1000-INITIALIZE-REPORT.
+           OPEN INPUT  IN-FILE.
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "RESULT.TXT NOT FOUND OR UNREADABLE - STATUS "
+                   WS-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2000-READ-RECORD - READ ONE RECORD FROM RESULT.TXT             *
+      *****************************************************************
+       2000-READ-RECORD.
+           READ  IN-FILE
+               AT END
+                   SET  END-OF-FILE TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3000-PROCESS-RECORD - DISPATCH ON THE ROW'S TAG, WHEN IT HAS    *
+      *                         ONE, OTHERWISE ON WHAT IS EXPECTED NEXT  *
+      *****************************************************************
+       3000-PROCESS-RECORD.
+           IF COL-ARGS-TAG = "ARGS"
+               PERFORM 3100-PRINT-ARGS-LINE THRU 3100-EXIT
+           ELSE
+           IF COL-TRL-TAG = "TRAILER"
+               PERFORM 3400-PRINT-TRAILER-LINE THRU 3400-EXIT
+           ELSE
+               IF COL-PARM-TAG = "PARAM"
+                   PERFORM 3250-PRINT-PARM-LINE THRU 3250-EXIT
+               ELSE
+                       IF EXPECT-ENVS
+                           PERFORM 3200-PRINT-ENVS-LINE THRU 3200-EXIT
+                       ELSE
+                           PERFORM 3300-PRINT-DATA-LINE THRU 3300-EXIT
+                       END-IF
+               END-IF
+           END-IF
+           END-IF.
+           PERFORM 2000-READ-RECORD THRU 2000-EXIT.
+       3000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3100-PRINT-ARGS-LINE - START OF A NEW RUN'S GROUP OF ROWS      *
+      *****************************************************************
+       3100-PRINT-ARGS-LINE.
+           ADD    1 TO WS-RUN-CNT.
+           MOVE   0 TO WS-ROW-CNT.
+           PERFORM 5000-PRINT-PAGE-HEADING THRU 5000-EXIT.
+           MOVE   SPACE       TO WS-ARGS-LINE.
+           MOVE   COL-ARGCNT  TO AL-ARGCNT.
+           MOVE   COL-ARG01   TO AL-ARG01.
+           MOVE   COL-ARG02   TO AL-ARG02.
+           MOVE   WS-COL-HEADING TO PRINT-REC.
+           PERFORM 6000-WRITE-PRINT-LINE THRU 6000-EXIT.
+           MOVE   WS-ARGS-LINE   TO PRINT-REC.
+           PERFORM 6000-WRITE-PRINT-LINE THRU 6000-EXIT.
+           SET    EXPECT-ENVS TO TRUE.
+       3100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3200-PRINT-ENVS-LINE - ENVIRONMENT VALUES FOR THE RUN          *
+      *****************************************************************
+       3200-PRINT-ENVS-LINE.
+           MOVE   SPACE        TO WS-ENVS-LINE.
+           MOVE   COL-VERSION  TO EL-VERSION.
+           MOVE   COL-TARGET   TO EL-TARGET.
+           MOVE   WS-ENVS-LINE TO PRINT-REC.
+           PERFORM 6000-WRITE-PRINT-LINE THRU 6000-EXIT.
+           SET    EXPECT-DATA TO TRUE.
+       3200-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3250-PRINT-PARM-LINE - ONE NAMED PARAMETER BEYOND ARG-VAL01/02 *
+      *****************************************************************
+       3250-PRINT-PARM-LINE.
+           MOVE   SPACE        TO WS-PARM-LINE.
+           MOVE   COL-PARMNAME  TO PL-NAME.
+           MOVE   COL-PARMVALUE TO PL-VALUE.
+           MOVE   WS-PARM-LINE TO PRINT-REC.
+           PERFORM 6000-WRITE-PRINT-LINE THRU 6000-EXIT.
+       3250-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3300-PRINT-DATA-LINE - ONE DETAIL ROW, MM:SS FORMATTED         *
+      *****************************************************************
+       3300-PRINT-DATA-LINE.
+           ADD    1 TO WS-ROW-CNT.
+           MOVE   COL-MM TO WS-MS-MM.
+           MOVE   COL-SS TO WS-MS-SS.
+           MOVE   SPACE  TO WS-DATA-LINE.
+           MOVE   COL-CNT       TO DL-CNT.
+           MOVE   WS-MM-SS-FMT  TO DL-MMSS.
+           MOVE   WS-DATA-LINE  TO PRINT-REC.
+           PERFORM 6000-WRITE-PRINT-LINE THRU 6000-EXIT.
+       3300-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3400-PRINT-TRAILER-LINE - CONTROL TOTALS, END OF THIS RUN      *
+      *****************************************************************
+       3400-PRINT-TRAILER-LINE.
+           MOVE   SPACE          TO WS-TRAILER-LINE.
+           MOVE   COL-TRL-CNT    TO TL-CNT.
+           MOVE   WS-ROW-CNT     TO TL-ROWS-READ.
+           MOVE   COL-TRL-SSSUM  TO TL-SSSUM.
+           MOVE   WS-TRAILER-LINE TO PRINT-REC.
+           PERFORM 6000-WRITE-PRINT-LINE THRU 6000-EXIT.
+           SET    EXPECT-ARGS TO TRUE.
+       3400-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 5000-PRINT-PAGE-HEADING - HEADING LINES AT THE TOP OF A RUN    *
+      *****************************************************************
+       5000-PRINT-PAGE-HEADING.
+           ADD    1 TO WS-PAGE-CNT.
+           MOVE   0 TO WS-LINE-CNT.
+           MOVE   WS-PAGE-CNT  TO HL-PAGE-NO.
+           MOVE   WS-HEADING-1 TO PRINT-REC.
+           WRITE  PRINT-REC.
+           MOVE   WS-RUN-CNT   TO HL-RUN-NO.
+           MOVE   WS-HEADING-2 TO PRINT-REC.
+           WRITE  PRINT-REC.
+       5000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 6000-WRITE-PRINT-LINE - WRITE A LINE, PAGE-BREAK WHEN FULL     *
+      *****************************************************************
+       6000-WRITE-PRINT-LINE.
+           WRITE  PRINT-REC.
+           ADD    1 TO WS-LINE-CNT.
+           IF WS-LINE-CNT > WS-LINES-PER-PAGE
+               PERFORM 5000-PRINT-PAGE-HEADING THRU 5000-EXIT
+           END-IF.
+       6000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 8000-FINALIZE-REPORT - TRAILING ROW COUNT, CLOSE FILES         *
+      *****************************************************************
+       8000-FINALIZE-REPORT.
+           CLOSE  IN-FILE.
+           CLOSE  PRINT-FILE.
+       8000-EXIT.
+           EXIT.
