@@ -1,76 +1,781 @@
        IDENTIFICATION        DIVISION.
        PROGRAM-ID.           BATCH-COMPUTING.
+       AUTHOR.               R. OKONKWO.
+       INSTALLATION.         DATA PROCESSING CENTER.
+       DATE-WRITTEN.         03/14/2019.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *-----------------------------------------------------------   *
+      * DATE       INIT  DESCRIPTION                                  *
+      * 2026-08-09 RO    ADD RUN-AUDIT LOG (TIMESTAMP/STATUS)         *
+      * 2026-08-09 RO    VALIDATE ARG-CNT BEFORE WRITING ARGS-REC     *
+      * 2026-08-09 RO    ADD RESTART CHECKPOINT TO DATA-REC LOOP      *
+      * 2026-08-09 RO    APPEND TO RESULT.TXT INSTEAD OF TRUNCATING   *
+      * 2026-08-09 RO    ADD TRAILER CONTROL TOTALS TO OUT-FILE       *
+      * 2026-08-09 RO    ADD CSV/JSON COMPANION OUTPUT (APP_OUTPUT_   *
+      *                  FORMAT)                                      *
+      * 2026-08-09 RO    ADD APP_OUTPUT_DIR / APP_RUN_MODE ENV CONFIG *
+      * 2026-08-09 RO    READ NAMED PARAMETERS FROM PARMS.DAT, WHEN    *
+      *                  PRESENT, IN PLACE OF POSITIONAL ARG-VAL01/02  *
+      * 2026-08-09 RO    LOG ELAPSED JOB DURATION ON THE AUDIT RECORD   *
+      * 2026-08-09 RO    HARDEN LOOP LIMIT, PERSIST CHECKPOINT SSSUM,    *
+      *                  REJECT OVERSIZE/OVERLONG PARMS.DAT ENTRIES,     *
+      *                  HONOR APP_OUTPUT_DIR FOR CSV/JSON OUTPUT, AND    *
+      *                  TAG ARGS-REC FOR RESTART-SAFE REPORTING          *
+      * 2026-08-09 RO    SPLIT BLOCK/GLOBAL SS TOTALS SO A CHECKPOINT     *
+      *                  RESTART TRAILER MATCHES THE BLOCK IT CLOSES,     *
+      *                  STOP TRUNCATING NAMED PARAMETER 1/2, AND GATE    *
+      *                  CHECKPOINT ADOPTION ON ITS OWN FILE STATUS       *
+      * 2026-08-09 RO    ZERO-SUPPRESS NUMERIC FIELDS IN THE JSON         *
+      *                  COMPANION OUTPUT SO THEY PARSE AS JSON NUMBERS,  *
+      *                  AND SHORTEN THE ARG-CNT REJECT REASON TO FIT     *
+      *                  WS-REJECT-REASON WITHOUT TRUNCATION              *
+      *****************************************************************
       *
        ENVIRONMENT           DIVISION.
        INPUT-OUTPUT          SECTION.
        FILE-CONTROL.
-           SELECT OUT-FILE ASSIGN TO "result.txt"
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "reject.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT ALT-FILE ASSIGN TO DYNAMIC WS-ALT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALT-FILE-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "parms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
       *
        DATA                  DIVISION.
        FILE                  SECTION.
        FD  OUT-FILE.
-       01  ARGS-REC.
-           02  COL-ARGCNT    PIC Z(5)9.
-           02                PIC X(01).
-           02  COL-ARG01     PIC X(15).
-           02                PIC X(01).
-           02  COL-ARG02     PIC X(15).
-       01  ENVS-REC.
-           02  COL-VERSION   PIC X(15).
-           02                PIC X(01).
-           02  COL-TARGET    PIC X(15).
-       01  DATA-REC.
-           02  COL-CNT       PIC Z(3)9.
-           02                PIC X(01).
-           02  COL-MM        PIC 9(02).
-           02                PIC X(01).
-           02  COL-SS        PIC 9(02).
+           COPY OUTRECS.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           02  AUD-RUN-DATE      PIC 9(08).
+           02                    PIC X(01).
+           02  AUD-RUN-TIME      PIC X(08).
+           02                    PIC X(01).
+           02  AUD-ARG01         PIC X(15).
+           02                    PIC X(01).
+           02  AUD-ARG02         PIC X(15).
+           02                    PIC X(01).
+           02  AUD-VERSION       PIC X(15).
+           02                    PIC X(01).
+           02  AUD-TARGET        PIC X(15).
+           02                    PIC X(01).
+           02  AUD-STATUS        PIC X(08).
+           02                    PIC X(01).
+           02  AUD-ELAPSED       PIC X(08).
+       FD  REJECT-FILE.
+       01  REJECT-REC.
+           02  REJ-ARGCNT        PIC Z(5)9.
+           02                    PIC X(01).
+           02  REJ-ARG01         PIC X(15).
+           02                    PIC X(01).
+           02  REJ-ARG02         PIC X(15).
+           02                    PIC X(01).
+           02  REJ-REASON        PIC X(40).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02  CKPT-CNT          PIC 9(03).
+           02                    PIC X(01).
+           02  CKPT-STATUS       PIC X(01).
+           02                    PIC X(01).
+           02  CKPT-SSSUM        PIC 9(05).
+       FD  ALT-FILE.
+       01  ALT-REC               PIC X(200).
+       FD  PARM-FILE.
+       01  PARM-IN-REC.
+           02  PI-PARM-NAME      PIC X(15).
+           02                    PIC X(01).
+           02  PI-PARM-VALUE     PIC X(30).
       *
        WORKING-STORAGE       SECTION.
        01  ARG-CNT           PIC 9(02).
-       01  ARG-VAL01         PIC X(15).
-       01  ARG-VAL02         PIC X(15).
-       01  ENV-VERSION       PIC X(15).
-       01  ENV-TARGET        PIC X(15).
+       01  ARG-VAL01         PIC X(15) VALUE SPACE.
+       01  ARG-VAL02         PIC X(15) VALUE SPACE.
+       01  ENV-VERSION       PIC X(15) VALUE SPACE.
+       01  ENV-TARGET        PIC X(15) VALUE SPACE.
        01  CNT               PIC 9(03) VALUE 0.
        01  TIME-VARIABLES.
            02  HH            PIC 9(02).
            02  MM            PIC 9(02).
            02  SS            PIC 9(02).
+       01  WS-RUN-DATE       PIC 9(08).
+       01  WS-RUN-STATUS     PIC X(08)  VALUE "SUCCESS ".
+       01  WS-START-TIME.
+           02  WS-START-HH   PIC 9(02).
+           02  WS-START-MM   PIC 9(02).
+           02  WS-START-SS   PIC 9(02).
+       01  WS-TIME-FMT.
+           02  WS-TF-HH      PIC 9(02).
+           02  WS-TF-C1      PIC X(01)  VALUE ":".
+           02  WS-TF-MM      PIC 9(02).
+           02  WS-TF-C2      PIC X(01)  VALUE ":".
+           02  WS-TF-SS      PIC 9(02).
+       01  WS-END-TIME.
+           02  WS-END-HH     PIC 9(02).
+           02  WS-END-MM     PIC 9(02).
+           02  WS-END-SS     PIC 9(02).
+       01  WS-START-TOTAL-SECS   PIC 9(05) VALUE 0.
+       01  WS-END-TOTAL-SECS     PIC 9(05) VALUE 0.
+       01  WS-ELAPSED-SECS       PIC 9(05) VALUE 0.
+       01  WS-ELAPSED-REM        PIC 9(05) VALUE 0.
+       01  WS-ELAPSED-FMT.
+           02  WS-EF-HH      PIC 9(02).
+           02  WS-EF-C1      PIC X(01)  VALUE ":".
+           02  WS-EF-MM      PIC 9(02).
+           02  WS-EF-C2      PIC X(01)  VALUE ":".
+           02  WS-EF-SS      PIC 9(02).
+       01  WS-ACTUAL-ARGCNT  PIC 9(02) VALUE 0.
+       01  WS-REJECT-REASON  PIC X(40).
+       01  WS-ARGS-VALID-SW  PIC X(01) VALUE "Y".
+           88  ARGS-VALID            VALUE "Y".
+           88  ARGS-INVALID          VALUE "N".
+       01  WS-LOOP-LIMIT         PIC 9(03) VALUE 5.
+       01  WS-CKPT-FILE-STATUS   PIC X(02).
+       01  WS-OUT-FILE-STATUS    PIC X(02).
+       01  WS-AUDIT-FILE-STATUS  PIC X(02).
+       01  WS-ALT-FILE-STATUS    PIC X(02).
+       01  WS-CKPT-EOF-SW        PIC X(01) VALUE "N".
+           88  CKPT-EOF              VALUE "Y".
+           88  CKPT-NOT-EOF          VALUE "N".
+       01  WS-SS-SUM             PIC 9(05) VALUE 0.
+       01  WS-BLOCK-CNT          PIC 9(03) VALUE 0.
+       01  WS-BLOCK-SSSUM        PIC 9(05) VALUE 0.
+       01  WS-JSON-ARGCNT        PIC Z9.
+       01  WS-JSON-MM            PIC Z9.
+       01  WS-JSON-SS            PIC Z9.
+       01  WS-JSON-BLOCK-CNT     PIC ZZ9.
+       01  WS-JSON-BLOCK-SSSUM   PIC Z(4)9.
+       01  ENV-OUTPUT-FORMAT     PIC X(08).
+           88  ALT-FORMAT-CSV        VALUE "CSV".
+           88  ALT-FORMAT-JSON       VALUE "JSON".
+           88  ALT-FORMAT-NONE       VALUE SPACE.
+       01  WS-ALT-FILENAME       PIC X(60).
+       01  WS-ALT-BASENAME       PIC X(20).
+       01  WS-ALT-OPEN-SW        PIC X(01) VALUE "N".
+           88  ALT-FILE-OPEN         VALUE "Y".
+       01  ENV-OUTPUT-DIR        PIC X(40) VALUE SPACE.
+       01  WS-OUT-FILENAME       PIC X(60) VALUE "result.txt".
+       01  ENV-RUN-MODE          PIC X(03) JUSTIFIED RIGHT VALUE SPACE.
+       01  WS-PARM-FILE-STATUS   PIC X(02).
+       01  WS-PARM-EOF-SW        PIC X(01) VALUE "N".
+           88  PARM-EOF              VALUE "Y".
+           88  PARM-NOT-EOF          VALUE "N".
+       01  WS-PARM-FILE-SW       PIC X(01) VALUE "N".
+           88  PARM-FILE-PRESENT     VALUE "Y".
+           88  PARM-FILE-ABSENT      VALUE "N".
+       01  WS-PARM-CNT           PIC 9(02) VALUE 0.
+       01  WS-EXTRA-PARM-CNT     PIC 9(02) VALUE 0.
+       01  WS-EP-IDX             PIC 9(02) VALUE 0.
+       01  WS-EXTRA-PARM-TBL.
+           02  WS-EXTRA-PARM-ENTRY OCCURS 12 TIMES.
+               03  WS-EP-NAME    PIC X(15).
+               03  WS-EP-VALUE   PIC X(30).
       *
        PROCEDURE             DIVISION.
-          OPEN OUTPUT OUT-FILE.
-      * command-line arguments
-          ACCEPT  ARG-CNT    FROM ARGUMENT-NUMBER.
-          ACCEPT  ARG-VAL01  FROM ARGUMENT-VALUE.
-          ACCEPT  ARG-VAL02  FROM ARGUMENT-VALUE.
-      *
-          MOVE   SPACE       TO ARGS-REC
-          MOVE   ARG-CNT     TO COL-ARGCNT
-          MOVE   ARG-VAL01   TO COL-ARG01
-          MOVE   ARG-VAL02   TO COL-ARG02
-          WRITE  ARGS-REC
-      * environment variables
-          DISPLAY "APP_VERSION" UPON ENVIRONMENT-NAME
-          ACCEPT  ENV-VERSION   FROM ENVIRONMENT-VALUE.
-          DISPLAY "APP_TARGET"  UPON ENVIRONMENT-NAME
-          ACCEPT  ENV-TARGET    FROM ENVIRONMENT-VALUE.
-      *
-          MOVE   SPACE       TO ENVS-REC
-          MOVE   ENV-VERSION TO COL-VERSION
-          MOVE   ENV-TARGET  TO COL-TARGET
-          WRITE  ENVS-REC
-      * write contents
-          PERFORM UNTIL CNT = 5
-              ADD  1  TO  CNT
-              ACCEPT TIME-VARIABLES FROM TIME
-              MOVE   SPACE  TO DATA-REC
-              MOVE   CNT    TO COL-CNT
-              MOVE   MM     TO COL-MM
-              MOVE   SS     TO COL-SS
-              WRITE  DATA-REC
-          END-PERFORM.
-      *
-          CLOSE OUT-FILE.
-          STOP RUN.
+      *****************************************************************
+      * 0000-MAINLINE - OVERALL RUN SEQUENCE                          *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 0500-CONFIGURE-RUNTIME-ENV THRU 0500-EXIT.
+           PERFORM 1000-INITIALIZE-RUN     THRU 1000-EXIT.
+           PERFORM 1050-READ-PARAMETER-FILE THRU 1050-EXIT.
+           PERFORM 1100-CONFIGURE-ALT-OUTPUT THRU 1100-EXIT.
+           PERFORM 1200-READ-CHECKPOINT    THRU 1200-EXIT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           PERFORM 1500-VALIDATE-ARGUMENTS THRU 1500-EXIT.
+           IF ARGS-INVALID
+               GO TO 9000-REJECT-RUN
+           END-IF.
+           PERFORM 2000-WRITE-HEADERS      THRU 2000-EXIT.
+           PERFORM 2050-WRITE-ALT-HEADERS  THRU 2050-EXIT.
+           PERFORM 2100-WRITE-PARM-RECORDS THRU 2100-EXIT.
+           PERFORM 3000-PROCESS-DATA       THRU 3000-EXIT.
+           PERFORM 5000-WRITE-TRAILER-RECORD THRU 5000-EXIT.
+           PERFORM 5100-RESET-CHECKPOINT      THRU 5100-EXIT.
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+           PERFORM 8500-FINALIZE-RUN       THRU 8500-EXIT.
+           GO TO 9999-PROGRAM-EXIT.
+      *
+      *****************************************************************
+      * 0500-CONFIGURE-RUNTIME-ENV - APP_OUTPUT_DIR / APP_RUN_MODE     *
+      *****************************************************************
+       0500-CONFIGURE-RUNTIME-ENV.
+           DISPLAY "APP_OUTPUT_DIR" UPON ENVIRONMENT-NAME
+           ACCEPT  ENV-OUTPUT-DIR   FROM ENVIRONMENT-VALUE.
+           IF ENV-OUTPUT-DIR = SPACE
+               MOVE "result.txt" TO WS-OUT-FILENAME
+           ELSE
+               STRING ENV-OUTPUT-DIR DELIMITED BY SPACE
+                      "/"           DELIMITED BY SIZE
+                      "result.txt"  DELIMITED BY SIZE
+                   INTO WS-OUT-FILENAME
+           END-IF.
+           DISPLAY "APP_RUN_MODE" UPON ENVIRONMENT-NAME
+           ACCEPT  ENV-RUN-MODE    FROM ENVIRONMENT-VALUE.
+           INSPECT ENV-RUN-MODE REPLACING LEADING SPACE BY ZERO.
+           IF ENV-RUN-MODE IS NUMERIC AND ENV-RUN-MODE NOT = ZERO
+               MOVE ENV-RUN-MODE TO WS-LOOP-LIMIT
+           END-IF.
+       0500-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *****************************************************************
+      * 1000-INITIALIZE-RUN - OPEN FILES, CAPTURE ARGS/START STAMP    *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           OPEN EXTEND OUT-FILE.
+           IF WS-OUT-FILE-STATUS = "35"
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           ACCEPT  ARG-CNT    FROM ARGUMENT-NUMBER.
+           ACCEPT  ARG-VAL01  FROM ARGUMENT-VALUE.
+           ACCEPT  ARG-VAL02  FROM ARGUMENT-VALUE.
+           ACCEPT  WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT  TIME-VARIABLES FROM TIME.
+           MOVE    HH TO WS-START-HH
+           MOVE    MM TO WS-START-MM
+           MOVE    SS TO WS-START-SS.
+       1000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1050-READ-PARAMETER-FILE - NAMED PARAMETERS FROM PARMS.DAT,    *
+      *                            WHEN PRESENT, OVERRIDE ARG-CNT AND   *
+      *                            ARRIVE AS PARM-REC ROWS              *
+      *****************************************************************
+       1050-READ-PARAMETER-FILE.
+           MOVE 0 TO WS-PARM-CNT.
+           MOVE 0 TO WS-EXTRA-PARM-CNT.
+           SET  PARM-FILE-ABSENT TO TRUE.
+           SET  PARM-NOT-EOF     TO TRUE.
+           OPEN INPUT PARM-FILE.
+           PERFORM 1060-READ-PARM-RECORD THRU 1060-EXIT
+               UNTIL PARM-EOF.
+           CLOSE PARM-FILE.
+           IF WS-PARM-CNT > 0
+               SET  PARM-FILE-PRESENT TO TRUE
+               MOVE WS-PARM-CNT TO ARG-CNT
+           END-IF.
+       1050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1060-READ-PARM-RECORD - ONE NAME/VALUE PAIR; EVERY PARMS.DAT   *
+      *                         ENTRY KEEPS ITS NAME AS A PARM-REC ROW  *
+      *****************************************************************
+       1060-READ-PARM-RECORD.
+           READ PARM-FILE
+               AT END
+                   SET PARM-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PARM-CNT
+                   IF WS-EXTRA-PARM-CNT < 12
+                       ADD 1 TO WS-EXTRA-PARM-CNT
+                       MOVE PI-PARM-NAME
+                           TO WS-EP-NAME(WS-EXTRA-PARM-CNT)
+                       MOVE PI-PARM-VALUE
+                           TO WS-EP-VALUE(WS-EXTRA-PARM-CNT)
+                   END-IF
+           END-READ.
+       1060-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1100-CONFIGURE-ALT-OUTPUT - OPTIONAL CSV/JSON COMPANION FILE   *
+      *****************************************************************
+       1100-CONFIGURE-ALT-OUTPUT.
+           DISPLAY "APP_OUTPUT_FORMAT" UPON ENVIRONMENT-NAME
+           ACCEPT  ENV-OUTPUT-FORMAT   FROM ENVIRONMENT-VALUE.
+           IF ALT-FORMAT-CSV
+               MOVE "result.csv" TO WS-ALT-BASENAME
+               PERFORM 1110-BUILD-ALT-FILENAME THRU 1110-EXIT
+               SET  ALT-FILE-OPEN TO TRUE
+               OPEN EXTEND ALT-FILE
+               IF WS-ALT-FILE-STATUS = "35"
+                   OPEN OUTPUT ALT-FILE
+               END-IF
+           END-IF.
+           IF ALT-FORMAT-JSON
+               MOVE "result.json" TO WS-ALT-BASENAME
+               PERFORM 1110-BUILD-ALT-FILENAME THRU 1110-EXIT
+               SET  ALT-FILE-OPEN TO TRUE
+               OPEN EXTEND ALT-FILE
+               IF WS-ALT-FILE-STATUS = "35"
+                   OPEN OUTPUT ALT-FILE
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1110-BUILD-ALT-FILENAME - SAME ENV_OUTPUT_DIR PREFIX AS OUT-FILE *
+      *****************************************************************
+       1110-BUILD-ALT-FILENAME.
+           IF ENV-OUTPUT-DIR = SPACE
+               MOVE WS-ALT-BASENAME TO WS-ALT-FILENAME
+           ELSE
+               STRING ENV-OUTPUT-DIR  DELIMITED BY SPACE
+                      "/"             DELIMITED BY SIZE
+                      WS-ALT-BASENAME DELIMITED BY SPACE
+                   INTO WS-ALT-FILENAME
+           END-IF.
+       1110-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1200-READ-CHECKPOINT - RESUME AT LAST COMMITTED CNT, IF ANY    *
+      *****************************************************************
+       1200-READ-CHECKPOINT.
+           MOVE 0 TO CNT.
+           MOVE 0 TO WS-SS-SUM.
+           MOVE 0 TO WS-BLOCK-CNT.
+           MOVE 0 TO WS-BLOCK-SSSUM.
+           SET  CKPT-NOT-EOF TO TRUE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM 1210-READ-CHECKPOINT-REC THRU 1210-EXIT
+                   UNTIL CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1210-READ-CHECKPOINT-REC - ONE CHECKPOINT ROW, KEEP THE LAST     *
+      *                             FULLY-COMMITTED ONE (A KILL MID-WRITE *
+      *                             CAN LEAVE A TORN FINAL LINE BEHIND)   *
+      *****************************************************************
+       1210-READ-CHECKPOINT-REC.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CKPT-EOF TO TRUE
+               NOT AT END
+                   IF CKPT-STATUS = "C"
+                       MOVE CKPT-CNT    TO CNT
+                       MOVE CKPT-SSSUM  TO WS-SS-SUM
+                   END-IF
+           END-READ.
+       1210-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 1500-VALIDATE-ARGUMENTS - REJECT A FAT-FINGERED INVOCATION     *
+      *****************************************************************
+       1500-VALIDATE-ARGUMENTS.
+           SET  ARGS-VALID      TO TRUE.
+           MOVE SPACE           TO WS-REJECT-REASON.
+           MOVE 0               TO WS-ACTUAL-ARGCNT.
+           IF ARG-VAL01 NOT = SPACE
+               ADD 1 TO WS-ACTUAL-ARGCNT
+           END-IF.
+           IF ARG-VAL02 NOT = SPACE
+               ADD 1 TO WS-ACTUAL-ARGCNT
+           END-IF.
+           IF ARG-CNT = 0
+               SET  ARGS-INVALID TO TRUE
+               MOVE "NO ARGUMENTS SUPPLIED" TO WS-REJECT-REASON
+           END-IF.
+           IF ARGS-VALID AND PARM-FILE-ABSENT AND ARG-CNT > 2
+               SET  ARGS-INVALID TO TRUE
+               MOVE "ARG-CNT EXCEEDS SUPPORTED PARAM COUNT"
+                   TO WS-REJECT-REASON
+           END-IF.
+           IF ARGS-VALID AND PARM-FILE-ABSENT
+                   AND ARG-CNT NOT = WS-ACTUAL-ARGCNT
+               SET  ARGS-INVALID TO TRUE
+               MOVE "ARG-CNT DOES NOT MATCH SUPPLIED VALUES"
+                   TO WS-REJECT-REASON
+           END-IF.
+           IF ARGS-VALID AND PARM-FILE-PRESENT AND WS-PARM-CNT > 12
+               SET  ARGS-INVALID TO TRUE
+               MOVE "TOO MANY PARAMETERS IN PARAMETER FILE"
+                   TO WS-REJECT-REASON
+           END-IF.
+           IF ARGS-VALID AND WS-PARM-FILE-STATUS NOT = "00"
+                   AND WS-PARM-FILE-STATUS NOT = "05"
+               SET  ARGS-INVALID TO TRUE
+               MOVE "ERROR OPENING PARAMETER FILE"
+                   TO WS-REJECT-REASON
+           END-IF.
+       1500-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2000-WRITE-HEADERS - ARGS-REC AND ENVS-REC                    *
+      *****************************************************************
+       2000-WRITE-HEADERS.
+           MOVE   SPACE       TO ARGS-REC
+           MOVE   "ARGS"      TO COL-ARGS-TAG
+           MOVE   ARG-CNT     TO COL-ARGCNT
+           MOVE   ARG-VAL01   TO COL-ARG01
+           MOVE   ARG-VAL02   TO COL-ARG02
+           WRITE  ARGS-REC
+      *
+           DISPLAY "APP_VERSION" UPON ENVIRONMENT-NAME
+           ACCEPT  ENV-VERSION   FROM ENVIRONMENT-VALUE.
+           DISPLAY "APP_TARGET"  UPON ENVIRONMENT-NAME
+           ACCEPT  ENV-TARGET    FROM ENVIRONMENT-VALUE.
+      *
+           MOVE   SPACE       TO ENVS-REC
+           MOVE   ENV-VERSION TO COL-VERSION
+           MOVE   ENV-TARGET  TO COL-TARGET
+           WRITE  ENVS-REC.
+       2000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2050-WRITE-ALT-HEADERS - ARGS/ENVS ROWS IN THE ALT FORMAT      *
+      *****************************************************************
+       2050-WRITE-ALT-HEADERS.
+           IF ALT-FORMAT-CSV
+               PERFORM 2060-WRITE-ALT-HEADERS-CSV  THRU 2060-EXIT
+           END-IF.
+           IF ALT-FORMAT-JSON
+               PERFORM 2070-WRITE-ALT-HEADERS-JSON THRU 2070-EXIT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2060-WRITE-ALT-HEADERS-CSV                                     *
+      *****************************************************************
+       2060-WRITE-ALT-HEADERS-CSV.
+           MOVE   SPACE TO ALT-REC
+           STRING "ARGS,"    DELIMITED BY SIZE
+                  ARG-CNT    DELIMITED BY SIZE
+                  ","        DELIMITED BY SIZE
+                  ARG-VAL01  DELIMITED BY SPACE
+                  ","        DELIMITED BY SIZE
+                  ARG-VAL02  DELIMITED BY SPACE
+               INTO ALT-REC
+           WRITE  ALT-REC
+           MOVE   SPACE TO ALT-REC
+           STRING "ENVS,"     DELIMITED BY SIZE
+                  ENV-VERSION DELIMITED BY SPACE
+                  ","         DELIMITED BY SIZE
+                  ENV-TARGET  DELIMITED BY SPACE
+               INTO ALT-REC
+           WRITE  ALT-REC.
+       2060-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2070-WRITE-ALT-HEADERS-JSON                                    *
+      *****************************************************************
+       2070-WRITE-ALT-HEADERS-JSON.
+           MOVE   ARG-CNT TO WS-JSON-ARGCNT.
+           MOVE   SPACE TO ALT-REC
+           STRING '{"type":"ARGS","argCount":'  DELIMITED BY SIZE
+                  WS-JSON-ARGCNT                DELIMITED BY SIZE
+                  ',"arg01":"'                  DELIMITED BY SIZE
+                  ARG-VAL01                     DELIMITED BY SPACE
+                  '","arg02":"'                 DELIMITED BY SIZE
+                  ARG-VAL02                     DELIMITED BY SPACE
+                  '"}'                          DELIMITED BY SIZE
+               INTO ALT-REC
+           WRITE  ALT-REC
+           MOVE   SPACE TO ALT-REC
+           STRING '{"type":"ENVS","version":"'  DELIMITED BY SIZE
+                  ENV-VERSION                   DELIMITED BY SPACE
+                  '","target":"'                DELIMITED BY SIZE
+                  ENV-TARGET                    DELIMITED BY SPACE
+                  '"}'                          DELIMITED BY SIZE
+               INTO ALT-REC
+           WRITE  ALT-REC.
+       2070-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2100-WRITE-PARM-RECORDS - NAMED PARAMETERS BEYOND ARG-VAL01/02 *
+      *****************************************************************
+       2100-WRITE-PARM-RECORDS.
+           MOVE 0 TO WS-EP-IDX.
+           PERFORM 2110-WRITE-PARM-RECORD THRU 2110-EXIT
+               UNTIL WS-EP-IDX = WS-EXTRA-PARM-CNT.
+       2100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2110-WRITE-PARM-RECORD - ONE PARM-REC, THEN ITS ALT-FORMAT ROW *
+      *****************************************************************
+       2110-WRITE-PARM-RECORD.
+           ADD    1 TO WS-EP-IDX.
+           MOVE   SPACE   TO PARM-REC
+           MOVE   "PARAM" TO COL-PARM-TAG
+           MOVE   WS-EP-NAME(WS-EP-IDX)  TO COL-PARMNAME
+           MOVE   WS-EP-VALUE(WS-EP-IDX) TO COL-PARMVALUE
+           WRITE  PARM-REC.
+           IF ALT-FILE-OPEN
+               PERFORM 2120-WRITE-ALT-PARM-RECORD THRU 2120-EXIT
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2120-WRITE-ALT-PARM-RECORD - ONE NAMED PARAMETER IN ALT FORMAT *
+      *****************************************************************
+       2120-WRITE-ALT-PARM-RECORD.
+           IF ALT-FORMAT-CSV
+               MOVE   SPACE TO ALT-REC
+               STRING "PARAM,"               DELIMITED BY SIZE
+                      WS-EP-NAME(WS-EP-IDX)  DELIMITED BY SPACE
+                      ","                    DELIMITED BY SIZE
+                      WS-EP-VALUE(WS-EP-IDX) DELIMITED BY SPACE
+                   INTO ALT-REC
+               WRITE  ALT-REC
+           END-IF.
+           IF ALT-FORMAT-JSON
+               MOVE   SPACE TO ALT-REC
+               STRING '{"type":"PARAM","name":"'  DELIMITED BY SIZE
+                      WS-EP-NAME(WS-EP-IDX)       DELIMITED BY SPACE
+                      '","value":"'               DELIMITED BY SIZE
+                      WS-EP-VALUE(WS-EP-IDX)      DELIMITED BY SPACE
+                      '"}'                        DELIMITED BY SIZE
+                   INTO ALT-REC
+               WRITE  ALT-REC
+           END-IF.
+       2120-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3000-PROCESS-DATA - GENERATE THE DATA-REC DETAIL ROWS          *
+      *****************************************************************
+       3000-PROCESS-DATA.
+           PERFORM 3100-GENERATE-DATA-RECORD THRU 3100-EXIT
+               UNTIL CNT >= WS-LOOP-LIMIT.
+       3000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3100-GENERATE-DATA-RECORD - ONE DATA-REC, THEN ITS CHECKPOINT *
+      *****************************************************************
+       3100-GENERATE-DATA-RECORD.
+               ADD 1 TO CNT
+               ADD 1 TO WS-BLOCK-CNT
+               ACCEPT TIME-VARIABLES FROM TIME
+               MOVE   SPACE  TO DATA-REC
+               MOVE   CNT    TO COL-CNT
+               MOVE   MM     TO COL-MM
+               MOVE   SS     TO COL-SS
+               WRITE  DATA-REC
+               ADD    SS TO WS-SS-SUM
+               ADD    SS TO WS-BLOCK-SSSUM
+               IF ALT-FILE-OPEN
+                   PERFORM 3150-WRITE-ALT-DATA-RECORD THRU 3150-EXIT
+               END-IF
+               PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT.
+       3100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3150-WRITE-ALT-DATA-RECORD - ONE DATA ROW IN THE ALT FORMAT    *
+      *****************************************************************
+       3150-WRITE-ALT-DATA-RECORD.
+           IF ALT-FORMAT-CSV
+               MOVE   SPACE TO ALT-REC
+               STRING "DATA,"  DELIMITED BY SIZE
+                      COL-CNT  DELIMITED BY SIZE
+                      ","      DELIMITED BY SIZE
+                      MM       DELIMITED BY SIZE
+                      ","      DELIMITED BY SIZE
+                      SS       DELIMITED BY SIZE
+                   INTO ALT-REC
+               WRITE  ALT-REC
+           END-IF
+           IF ALT-FORMAT-JSON
+               MOVE   MM TO WS-JSON-MM
+               MOVE   SS TO WS-JSON-SS
+               MOVE   SPACE TO ALT-REC
+               STRING '{"type":"DATA","cnt":'  DELIMITED BY SIZE
+                      COL-CNT                  DELIMITED BY SIZE
+                      ',"mm":'                 DELIMITED BY SIZE
+                      WS-JSON-MM               DELIMITED BY SIZE
+                      ',"ss":'                 DELIMITED BY SIZE
+                      WS-JSON-SS               DELIMITED BY SIZE
+                      '}'                      DELIMITED BY SIZE
+                   INTO ALT-REC
+               WRITE  ALT-REC
+           END-IF.
+       3150-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 3200-WRITE-CHECKPOINT - COMMIT CNT/SSSUM SO A RESTART RESUMES    *
+      *                            WITHOUT LOSING THE CONTROL TOTAL      *
+      *****************************************************************
+       3200-WRITE-CHECKPOINT.
+           MOVE   SPACE      TO CHECKPOINT-REC
+           MOVE   CNT        TO CKPT-CNT
+           MOVE   WS-SS-SUM  TO CKPT-SSSUM
+           MOVE   "C"        TO CKPT-STATUS
+           WRITE  CHECKPOINT-REC.
+       3200-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 5000-WRITE-TRAILER-RECORD - CONTROL TOTALS FOR RECONCILIATION  *
+      *                             (ROWS SINCE THIS RUN'S OWN ARGS-REC,*
+      *                             NOT THE CHECKPOINT-WIDE TOTAL, SO   *
+      *                             A RESTART'S BLOCK STAYS SELF-       *
+      *                             CONSISTENT)                         *
+      *****************************************************************
+       5000-WRITE-TRAILER-RECORD.
+           MOVE   SPACE          TO TRAILER-REC
+           MOVE   "TRAILER"      TO COL-TRL-TAG
+           MOVE   WS-BLOCK-CNT   TO COL-TRL-CNT
+           MOVE   WS-BLOCK-SSSUM TO COL-TRL-SSSUM
+           WRITE  TRAILER-REC.
+           IF ALT-FILE-OPEN
+               PERFORM 5050-WRITE-ALT-TRAILER THRU 5050-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 5050-WRITE-ALT-TRAILER - CONTROL TOTALS IN THE ALT FORMAT      *
+      *****************************************************************
+       5050-WRITE-ALT-TRAILER.
+           IF ALT-FORMAT-CSV
+               MOVE   SPACE TO ALT-REC
+               STRING "TRAILER,"     DELIMITED BY SIZE
+                      WS-BLOCK-CNT   DELIMITED BY SIZE
+                      ","            DELIMITED BY SIZE
+                      WS-BLOCK-SSSUM DELIMITED BY SIZE
+                   INTO ALT-REC
+               WRITE  ALT-REC
+           END-IF
+           IF ALT-FORMAT-JSON
+               MOVE   WS-BLOCK-CNT   TO WS-JSON-BLOCK-CNT
+               MOVE   WS-BLOCK-SSSUM TO WS-JSON-BLOCK-SSSUM
+               MOVE   SPACE TO ALT-REC
+               STRING '{"type":"TRAILER","cnt":'  DELIMITED BY SIZE
+                      WS-JSON-BLOCK-CNT           DELIMITED BY SIZE
+                      ',"ssSum":'                 DELIMITED BY SIZE
+                      WS-JSON-BLOCK-SSSUM         DELIMITED BY SIZE
+                      '}'                         DELIMITED BY SIZE
+                   INTO ALT-REC
+               WRITE  ALT-REC
+           END-IF.
+       5050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 5100-RESET-CHECKPOINT - CLEAR THE LOG SO THE NEXT RUN STARTS   *
+      *                         A FRESH BATCH OF ITERATIONS            *
+      *****************************************************************
+       5100-RESET-CHECKPOINT.
+           CLOSE  CHECKPOINT-FILE.
+           OPEN   OUTPUT CHECKPOINT-FILE.
+           CLOSE  CHECKPOINT-FILE.
+           OPEN   EXTEND CHECKPOINT-FILE.
+       5100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 7900-COMPUTE-ELAPSED-TIME - END-OF-RUN STAMP AND JOB DURATION  *
+      *****************************************************************
+       7900-COMPUTE-ELAPSED-TIME.
+           ACCEPT  TIME-VARIABLES FROM TIME.
+           MOVE    HH TO WS-END-HH
+           MOVE    MM TO WS-END-MM
+           MOVE    SS TO WS-END-SS.
+           COMPUTE WS-START-TOTAL-SECS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-END-TOTAL-SECS =
+               (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS.
+           IF WS-END-TOTAL-SECS < WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-TOTAL-SECS + 86400 - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+           END-IF.
+           DIVIDE   WS-ELAPSED-SECS BY 3600 GIVING WS-EF-HH
+                    REMAINDER WS-ELAPSED-REM.
+           DIVIDE   WS-ELAPSED-REM BY 60   GIVING WS-EF-MM
+                    REMAINDER WS-EF-SS.
+       7900-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 8000-WRITE-AUDIT-RECORD - ONE AUDIT ROW PER RUN                *
+      *****************************************************************
+       8000-WRITE-AUDIT-RECORD.
+           PERFORM 7900-COMPUTE-ELAPSED-TIME THRU 7900-EXIT.
+           MOVE   SPACE        TO AUDIT-REC
+           MOVE   WS-RUN-DATE  TO AUD-RUN-DATE
+           MOVE   WS-START-HH  TO WS-TF-HH
+           MOVE   WS-START-MM  TO WS-TF-MM
+           MOVE   WS-START-SS  TO WS-TF-SS
+           MOVE   WS-TIME-FMT  TO AUD-RUN-TIME
+           MOVE   ARG-VAL01    TO AUD-ARG01
+           MOVE   ARG-VAL02    TO AUD-ARG02
+           MOVE   ENV-VERSION  TO AUD-VERSION
+           MOVE   ENV-TARGET   TO AUD-TARGET
+           MOVE   WS-RUN-STATUS TO AUD-STATUS
+           MOVE   WS-ELAPSED-FMT TO AUD-ELAPSED
+           WRITE  AUDIT-REC.
+       8000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 8500-FINALIZE-RUN - CLOSE FILES                                *
+      *****************************************************************
+       8500-FINALIZE-RUN.
+           CLOSE  OUT-FILE.
+           CLOSE  AUDIT-FILE.
+           CLOSE  REJECT-FILE.
+           CLOSE  CHECKPOINT-FILE.
+           IF ALT-FILE-OPEN
+               CLOSE  ALT-FILE
+           END-IF.
+       8500-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 9000-REJECT-RUN - WRITE REJECT/AUDIT ROWS, SIGNAL FAILURE     *
+      *****************************************************************
+       9000-REJECT-RUN.
+           MOVE "REJECTED" TO WS-RUN-STATUS.
+           PERFORM 9100-WRITE-REJECT-RECORD THRU 9100-EXIT.
+           PERFORM 8000-WRITE-AUDIT-RECORD  THRU 8000-EXIT.
+           PERFORM 8500-FINALIZE-RUN        THRU 8500-EXIT.
+           MOVE 16 TO RETURN-CODE.
+           GO TO 9999-PROGRAM-EXIT.
+      *
+      *****************************************************************
+      * 9100-WRITE-REJECT-RECORD - ONE ROW PER REJECTED INVOCATION    *
+      *****************************************************************
+       9100-WRITE-REJECT-RECORD.
+           MOVE   SPACE       TO REJECT-REC
+           MOVE   ARG-CNT     TO REJ-ARGCNT
+           MOVE   ARG-VAL01   TO REJ-ARG01
+           MOVE   ARG-VAL02   TO REJ-ARG02
+           MOVE   WS-REJECT-REASON TO REJ-REASON
+           WRITE  REJECT-REC.
+       9100-EXIT.
+           EXIT.
+      *
+       9999-PROGRAM-EXIT.
+           STOP RUN.
