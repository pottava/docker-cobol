@@ -0,0 +1,44 @@
+      *****************************************************************
+      * OUTRECS - SHARED RECORD LAYOUTS FOR BATCH-COMPUTING OUTPUT    *
+      *           AND THE BATCH-REPORT COMPANION PROGRAM.             *
+      *****************************************************************
+      *****************************************************************
+      * ARGS-REC/ENVS-REC/DATA-REC/TRAILER-REC ARE WRITTEN BY           *
+      * BATCH-COMPUTING TO OUT-FILE.  PARM-REC CARRIES ANY NAMED        *
+      * PARAMETERS BEYOND THE TWO LEGACY ARG-VAL01/ARG-VAL02 SLOTS,     *
+      * WHEN THE RUN IS DRIVEN BY THE EXTERNAL PARAMETER FILE RATHER    *
+      * THAN POSITIONAL COMMAND-LINE ARGUMENTS.  ARGS-REC CARRIES A      *
+      * LEADING TAG (LIKE TRAILER-REC/PARM-REC) SO BATCH-REPORT CAN      *
+      * RECOGNIZE THE START OF A NEW RUN'S GROUP EVEN IF THE PRIOR RUN   *
+      * ABENDED BEFORE ITS OWN TRAILER-REC WAS WRITTEN.                  *
+      *****************************************************************
+       01  ARGS-REC.
+           02  COL-ARGS-TAG      PIC X(07).
+           02                    PIC X(01).
+           02  COL-ARGCNT        PIC Z(5)9.
+           02                    PIC X(01).
+           02  COL-ARG01         PIC X(15).
+           02                    PIC X(01).
+           02  COL-ARG02         PIC X(15).
+       01  ENVS-REC.
+           02  COL-VERSION       PIC X(15).
+           02                    PIC X(01).
+           02  COL-TARGET        PIC X(15).
+       01  PARM-REC.
+           02  COL-PARM-TAG      PIC X(07).
+           02                    PIC X(01).
+           02  COL-PARMNAME      PIC X(15).
+           02                    PIC X(01).
+           02  COL-PARMVALUE     PIC X(30).
+       01  DATA-REC.
+           02  COL-CNT           PIC Z(3)9.
+           02                    PIC X(01).
+           02  COL-MM            PIC 9(02).
+           02                    PIC X(01).
+           02  COL-SS            PIC 9(02).
+       01  TRAILER-REC.
+           02  COL-TRL-TAG       PIC X(07).
+           02                    PIC X(01).
+           02  COL-TRL-CNT       PIC Z(3)9.
+           02                    PIC X(01).
+           02  COL-TRL-SSSUM     PIC Z(4)9.
